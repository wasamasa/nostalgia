@@ -0,0 +1,145 @@
+identification division.
+program-id. blinrpt.
+
+environment division.
+input-output section.
+file-control.
+    select audit-file assign to "AUDITLOG"
+        organization sequential
+        file status is ws-audit-status.
+
+data division.
+file section.
+fd  audit-file
+    record contains 57 characters.
+    copy AUDITREC.
+
+working-storage section.
+77 ws-audit-status  pic xx    value spaces.
+77 ws-parm          pic x(80) value spaces.
+77 ws-report-period pic x(7)  value spaces.
+77 ws-period-days   pic 9(3)  value 7.
+
+77 ws-today          pic 9(8).
+77 ws-today-integer  pic 9(9).
+77 ws-start-integer  pic 9(9).
+77 ws-period-start   pic 9(8).
+77 ws-period-end     pic 9(8).
+
+77 ws-run-count         pic 9(5) value zero.
+77 ws-total-blin-amount pic 9(7) value zero.
+77 ws-eggs-limit-count  pic 9(5) value zero.
+77 ws-milk-limit-count  pic 9(5) value zero.
+77 ws-flour-limit-count pic 9(5) value zero.
+
+77 ws-run-count-display    pic z(4)9      value zero.
+77 ws-total-blin-display   pic z(6)9      value zero.
+77 ws-eggs-pct             pic zz9.99     value zero.
+77 ws-milk-pct             pic zz9.99     value zero.
+77 ws-flour-pct            pic zz9.99     value zero.
+77 ws-limit-total          pic 9(5)       value zero.
+
+77 ws-env-var-name         pic x(20)      value spaces.
+
+linkage section.
+01 lk-exec-parm.
+   05 lk-parm-length pic s9(4) comp.
+   05 lk-parm-text   pic x(80).
+
+procedure division using lk-exec-parm.
+main.
+    display 'Blinrpt is starting up..'.
+
+    perform determine-report-period.
+    perform summarize-audit-log.
+    perform print-summary.
+
+    display 'Blinrpt shutting down..'.
+    goback.
+
+determine-report-period.
+    *> a start,end date pair on the command line overrides the default
+    *> rolling window; otherwise BLINRPT_PERIOD picks weekly vs monthly.
+    move spaces to ws-parm.
+    if lk-parm-length > 0
+        move lk-parm-text(1:lk-parm-length) to ws-parm
+    end-if.
+    if ws-parm not = spaces
+        unstring ws-parm delimited by ','
+            into ws-period-start ws-period-end
+        end-unstring
+    else
+        move 'BLINRPT_PERIOD' to ws-env-var-name
+        display ws-env-var-name upon environment-name
+        accept ws-report-period from environment-value
+        if ws-report-period = 'MONTHLY'
+            move 30 to ws-period-days
+        else
+            move 7 to ws-period-days
+        end-if
+        accept ws-today from date yyyymmdd
+        compute ws-today-integer = function integer-of-date(ws-today)
+        compute ws-start-integer = ws-today-integer - ws-period-days
+        compute ws-period-start = function date-of-integer(ws-start-integer)
+        move ws-today to ws-period-end
+    end-if.
+    display 'Reporting period: ' ws-period-start ' through ' ws-period-end.
+
+summarize-audit-log.
+    open input audit-file.
+    if ws-audit-status not = '00'
+        display 'ERROR: audit log could not be opened, status ' ws-audit-status
+        move 16 to return-code
+        goback
+    end-if.
+    perform until exit
+        read audit-file
+            at end
+                exit perform
+        end-read
+        if audit-date >= ws-period-start and audit-date <= ws-period-end
+            add 1               to ws-run-count
+            add audit-blin-amount to ws-total-blin-amount
+            evaluate audit-limiting-item
+                when 'EGGS'
+                    add 1 to ws-eggs-limit-count
+                when 'MILK'
+                    add 1 to ws-milk-limit-count
+                when 'FLOUR'
+                    add 1 to ws-flour-limit-count
+            end-evaluate
+        end-if
+    end-perform.
+    close audit-file.
+
+print-summary.
+    move ws-run-count        to ws-run-count-display
+    move ws-total-blin-amount to ws-total-blin-display
+    display ' '.
+    display '==== Blin production summary ===='.
+    display 'Runs recorded:    ' function trim(ws-run-count-display).
+    display 'Total blins made: ' function trim(ws-total-blin-display).
+
+    if ws-run-count = 0
+        display 'No runs recorded in this period.'
+    else
+        compute ws-limit-total = ws-eggs-limit-count + ws-milk-limit-count
+            + ws-flour-limit-count
+        display ' '
+        display 'Limiting-ingredient frequency:'
+        display '  eggs:  ' function trim(ws-eggs-limit-count)
+        display '  milk:  ' function trim(ws-milk-limit-count)
+        display '  flour: ' function trim(ws-flour-limit-count)
+        if ws-limit-total > 0
+            compute ws-eggs-pct  = (ws-eggs-limit-count  / ws-limit-total) * 100
+            compute ws-milk-pct  = (ws-milk-limit-count  / ws-limit-total) * 100
+            compute ws-flour-pct = (ws-flour-limit-count / ws-limit-total) * 100
+            display ' '
+            display 'As a share of shortfall runs:'
+            display '  eggs:  ' ws-eggs-pct  '%'
+            display '  milk:  ' ws-milk-pct  '%'
+            display '  flour: ' ws-flour-pct '%'
+        end-if
+    end-if.
+
+end program blinrpt.
