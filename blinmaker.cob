@@ -1,50 +1,714 @@
 identification division.
 program-id. blinmaker.
 
+environment division.
+input-output section.
+file-control.
+    select inventory-file assign to "INVNTRY"
+        organization sequential
+        file status is ws-inventory-status.
+
+    select audit-file assign to "AUDITLOG"
+        organization sequential
+        file status is ws-audit-status.
+
+    select sysin-file assign to "SYSIN"
+        organization sequential
+        file status is ws-sysin-status.
+
+    select stations-file assign to "STATIONS"
+        organization line sequential
+        file status is ws-stations-status.
+
+    select reqslip-file assign to "REQSLIP"
+        organization sequential
+        file status is ws-reqslip-status.
+
 data division.
+file section.
+fd  inventory-file
+    record contains 13 characters.
+01  inventory-rec.
+    05 inv-eggs-amount  pic 9(3).
+    05 inv-milk-amount  pic 9(5).
+    05 inv-flour-amount pic 9(5).
+
+fd  audit-file
+    record contains 57 characters.
+    copy AUDITREC.
+
+fd  sysin-file
+    record contains 13 characters.
+01  sysin-rec.
+    05 sysin-eggs-amount  pic 9(3).
+    05 sysin-milk-amount  pic 9(5).
+    05 sysin-flour-amount pic 9(5).
+
+fd  stations-file
+    record contains 23 characters.
+01  stations-rec.
+    copy STATION.
+
+fd  reqslip-file
+    record contains 68 characters.
+    copy REQSLIP.
+
 working-storage section.
+01 ws-recipe-table.
+   05 ws-recipe-entry occurs 3 times indexed by recipe-idx.
+      copy RECIPE replacing leading ==recipe-== by ==ws-recipe-==.
+
+77 ws-selected-recipe pic x(4)  value spaces.
+77 ws-recipe-dow      pic 9     value zero.
+
 77 eggs_amount  pic 999.
-77 eggs_min     pic 999 value 1.
+77 eggs_min     pic 999.
 77 milk_amount  pic 99999.
-77 milk_min     pic 99999 value 200. *> milliliter
+77 milk_min     pic 99999. *> milliliter
 77 flour_amount pic 99999.
-77 flour_min    pic 99999 value 100. *> grams
+77 flour_min    pic 99999. *> grams
 77 smallest     pic 99999.
-77 blin_amount  pic zzzzz.
-77 eggs_needed  pic zzzzz.
-77 milk_needed  pic zzzzz.
-77 flour_needed pic zzzzz.
+77 blin_yield   pic 999.   *> blins per batch unit, recipe-dependent
+77 blin_amount  pic z(4)9.
+77 eggs_needed  pic z(4)9.
+77 milk_needed  pic z(4)9.
+77 flour_needed pic z(4)9.
+
+77 ws-run-mode          pic x(8) value spaces.
+77 ws-inventory-status  pic xx   value spaces.
+
+77 eggs_deficit  pic z(4)9.
+77 milk_deficit  pic z(4)9.
+77 flour_deficit pic z(4)9.
+
+77 ws-eggs-original  pic 999.
+77 ws-milk-original  pic 99999.
+77 ws-flour-original pic 99999.
+
+77 eggs_leftover  pic z(4)9.
+77 milk_leftover  pic z(4)9.
+77 flour_leftover pic z(4)9.
+
+77 ws-blin-count    pic 9(5) value zero.
+77 ws-audit-status  pic xx   value spaces.
+77 ws-audit-date    pic x(8).
+77 ws-audit-time    pic x(8).
+77 ws-audit-eggs    pic 999.
+77 ws-audit-milk    pic 99999.
+77 ws-audit-flour   pic 99999.
+77 ws-limiting-item pic x(5) value spaces.
+
+77 ws-operator-id   pic x(8) value spaces.
+
+77 ws-parm          pic x(80) value spaces.
+77 ws-sysin-status  pic xx    value spaces.
+
+77 ws-stations-status pic xx  value spaces.
+77 ws-station-count   pic 99  value zero.
+01 ws-station-table.
+   05 ws-station-entry occurs 1 to 20 times depending on ws-station-count
+      indexed by station-idx.
+      copy STATION replacing leading ==station-== by ==ws-station-==.
+
+77 ws-station-id-current pic x(10) value 'MAIN'.
+
+77 ws-eggs-needed-num  pic 9(5) value zero.
+77 ws-milk-needed-num  pic 9(5) value zero.
+77 ws-flour-needed-num pic 9(5) value zero.
+
+77 ws-total-blin-amount  pic 9(6) value zero.
+77 ws-total-eggs-needed  pic 9(6) value zero.
+77 ws-total-milk-needed  pic 9(6) value zero.
+77 ws-total-flour-needed pic 9(6) value zero.
+77 ws-total-blin-display pic z(6) value zero.
+77 ws-total-eggs-display pic z(6) value zero.
+77 ws-total-milk-display pic z(6) value zero.
+77 ws-total-flour-display pic z(6) value zero.
+
+77 ws-input-buffer  pic x(6)  value spaces.
+77 ws-numval-check  pic s9(4) comp value zero.
+77 ws-numval-signed pic s9(7)      value zero.
+77 ws-valid-entry   pic x     value 'N'.
+77 ws-retry-count   pic 99    value zero.
+77 ws-max-retries   pic 99    value 5.
+77 eggs-max-sane   pic 999   value 500.
+77 milk-max-sane   pic 99999 value 20000.
+77 flour-max-sane  pic 99999 value 20000.
 
-procedure division.
+77 ws-parm-eggs-text   pic x(6) value spaces.
+77 ws-parm-milk-text   pic x(6) value spaces.
+77 ws-parm-flour-text  pic x(6) value spaces.
+77 ws-current-max-sane pic 9(5) value zero.
+77 ws-batch-valid      pic x    value 'N'.
+
+77 ws-reqslip-status pic xx    value spaces.
+77 ws-slip-number    pic 9(6) value zero.
+77 ws-slip-date-raw  pic x(8) value spaces.
+77 ws-slip-date      pic x(10) value spaces.
+
+77 ws-env-var-name   pic x(20) value spaces.
+
+linkage section.
+01 lk-exec-parm.
+   05 lk-parm-length pic s9(4) comp.
+   05 lk-parm-text   pic x(80).
+
+procedure division using lk-exec-parm.
 main.
    display 'Hello Boris!'.
    display 'Blinmaker is starting up..'.
-   display 'How many eggs you have?'
-   accept eggs_amount.
-   display 'How much milk you have?'
-   accept milk_amount.
-   display 'How much flour you have?'
-   accept flour_amount.
 
+   perform populate-recipe-table.
+   perform select-recipe.
+   perform determine-next-slip-number.
+
+   perform determine-run-mode.
+
+   if ws-run-mode = 'STATIONS'
+      perform run-all-stations
+   else
+      evaluate ws-run-mode
+         when 'PARM'
+            perform get-amounts-from-parm
+         when 'SYSIN'
+            perform get-amounts-from-sysin
+         when 'BATCH'
+            perform get-amounts-from-inventory
+         when other
+            perform get-amounts-from-terminal
+      end-evaluate
+      move 'MAIN' to ws-station-id-current
+      perform process-station
+      display 'Blinmaker shutting down..'
+   end-if.
+   goback.
+
+process-station.
+   *> costs out one station's stock against the selected recipe;
+   *> ws-station-id-current identifies the station for the audit log.
    if eggs_amount < eggs_min or milk_amount < milk_min or flour_amount < flour_min
       display 'no blin today :('
+      move eggs_amount  to ws-audit-eggs
+      move milk_amount  to ws-audit-milk
+      move flour_amount to ws-audit-flour
+      move zero to ws-blin-count
+      perform report-shortages
+      perform determine-limiting-item-shortage
    else
+      move eggs_amount  to ws-eggs-original
+      move milk_amount  to ws-milk-original
+      move flour_amount to ws-flour-original
+      move eggs_amount  to ws-audit-eggs
+      move milk_amount  to ws-audit-milk
+      move flour_amount to ws-audit-flour
+
+      compute eggs_amount = eggs_amount / eggs_min
       compute flour_amount = flour_amount / flour_min
       compute milk_amount = milk_amount / milk_min
       compute smallest = function min(eggs_amount, milk_amount, flour_amount)
-      compute blin_amount = smallest * 4
+      compute ws-blin-count = smallest * blin_yield
+      move ws-blin-count to blin_amount
       display ' '
       display 'You can make ' function trim(blin_amount) ' of blins'
       display ' '
-      multiply smallest by eggs_min giving eggs_needed
+      multiply smallest by eggs_min  giving ws-eggs-needed-num
+      move ws-eggs-needed-num to eggs_needed
       display 'You will need ' function trim(eggs_needed) ' eggs'
-      multiply smallest by flour_min giving flour_needed
+      multiply smallest by flour_min giving ws-flour-needed-num
+      move ws-flour-needed-num to flour_needed
       display 'You will need ' function trim(flour_needed) ' grams flour'
-      multiply smallest by milk_min giving milk_needed
+      multiply smallest by milk_min  giving ws-milk-needed-num
+      move ws-milk-needed-num to milk_needed
       display 'You will need ' function trim(milk_needed) 'ml milk'
       display ' '
-      display 'Blinmaker shutting down..'
+      perform report-leftovers
+      perform determine-limiting-item-success
+      perform write-requisition-slip
+      add ws-blin-count       to ws-total-blin-amount
+      add ws-eggs-needed-num  to ws-total-eggs-needed
+      add ws-milk-needed-num  to ws-total-milk-needed
+      add ws-flour-needed-num to ws-total-flour-needed
    end-if.
-   goback.
+   perform write-audit-log.
+
+run-all-stations.
+   perform load-station-table.
+   display ' '.
+   perform varying station-idx from 1 by 1 until station-idx > ws-station-count
+      display '-- Station ' function trim(ws-station-id(station-idx)) ' --'
+      move ws-station-id(station-idx)    to ws-station-id-current
+      move ws-station-eggs(station-idx)  to eggs_amount
+      move ws-station-milk(station-idx)  to milk_amount
+      move ws-station-flour(station-idx) to flour_amount
+      perform process-station
+      display ' '
+   end-perform.
+
+   move ws-total-blin-amount   to ws-total-blin-display
+   move ws-total-eggs-needed   to ws-total-eggs-display
+   move ws-total-milk-needed   to ws-total-milk-display
+   move ws-total-flour-needed  to ws-total-flour-display
+   display '==== Consolidated total across all stations ===='
+   display 'Total blins:      ' function trim(ws-total-blin-display)
+   display 'Total eggs used:  ' function trim(ws-total-eggs-display)
+   display 'Total flour used: ' function trim(ws-total-flour-display) ' grams'
+   display 'Total milk used:  ' function trim(ws-total-milk-display) 'ml'
+   display 'Blinmaker shutting down..'.
+
+load-station-table.
+   open input stations-file.
+   if ws-stations-status not = '00'
+      display 'ERROR: stations file could not be opened, status ' ws-stations-status
+      move 16 to return-code
+      goback
+   end-if.
+   move zero to ws-station-count.
+   perform until exit
+      read stations-file
+         at end
+            exit perform
+      end-read
+      if ws-station-count >= 20
+         display 'ERROR: stations file has more than 20 stations, rejecting'
+         close stations-file
+         move 16 to return-code
+         goback
+      end-if
+      add 1 to ws-station-count
+      move station-id    to ws-station-id(ws-station-count)
+      move station-eggs  to ws-station-eggs(ws-station-count)
+      move station-milk  to ws-station-milk(ws-station-count)
+      move station-flour to ws-station-flour(ws-station-count)
+   end-perform.
+   close stations-file.
+   if ws-station-count = 0
+      display 'ERROR: stations file has no station records'
+      move 16 to return-code
+      goback
+   end-if.
+
+determine-limiting-item-success.
+   evaluate true
+      when eggs_amount = smallest
+         move 'EGGS' to ws-limiting-item
+      when milk_amount = smallest
+         move 'MILK' to ws-limiting-item
+      when other
+         move 'FLOUR' to ws-limiting-item
+   end-evaluate.
+
+determine-limiting-item-shortage.
+   evaluate true
+      when eggs_amount < eggs_min
+         move 'EGGS' to ws-limiting-item
+      when milk_amount < milk_min
+         move 'MILK' to ws-limiting-item
+      when other
+         move 'FLOUR' to ws-limiting-item
+   end-evaluate.
+
+write-audit-log.
+   accept ws-audit-date from date yyyymmdd.
+   accept ws-audit-time from time.
+   move 'BLINMAKER_OPERATOR' to ws-env-var-name.
+   display ws-env-var-name upon environment-name.
+   accept ws-operator-id from environment-value.
+   if ws-operator-id = spaces
+      move 'USER' to ws-env-var-name
+      display ws-env-var-name upon environment-name
+      accept ws-operator-id from environment-value
+   end-if.
+   if ws-operator-id = spaces
+      move 'UNKNOWN' to ws-operator-id
+   end-if.
+
+   open extend audit-file.
+   if ws-audit-status = '35'
+      open output audit-file
+   end-if.
+   if ws-audit-status not = '00'
+      display 'ERROR: audit log could not be opened, status ' ws-audit-status
+      move 16 to return-code
+      goback
+   end-if.
+   move ws-audit-date        to audit-date
+   move ws-audit-time        to audit-time
+   move ws-operator-id       to audit-operator
+   move ws-station-id-current to audit-station-id
+   move ws-audit-eggs    to audit-eggs-amount
+   move ws-audit-milk    to audit-milk-amount
+   move ws-audit-flour   to audit-flour-amount
+   move ws-blin-count    to audit-blin-amount
+   move ws-limiting-item to audit-limiting-item
+   write audit-rec.
+   close audit-file.
+
+report-leftovers.
+   compute eggs_leftover  = ws-eggs-original  - (smallest * eggs_min)
+   compute milk_leftover  = ws-milk-original  - (smallest * milk_min)
+   compute flour_leftover = ws-flour-original - (smallest * flour_min)
+   display 'Leftover for tomorrow''s count: '
+      function trim(eggs_leftover)  ' eggs, '
+      function trim(milk_leftover)  'ml milk, '
+      function trim(flour_leftover) 'g flour'.
+
+report-shortages.
+   if eggs_amount < eggs_min
+      compute eggs_deficit = eggs_min - eggs_amount
+      display 'short ' function trim(eggs_deficit) ' eggs'
+   end-if.
+   if milk_amount < milk_min
+      compute milk_deficit = milk_min - milk_amount
+      display 'short ' function trim(milk_deficit) 'ml milk'
+   end-if.
+   if flour_amount < flour_min
+      compute flour_deficit = flour_min - flour_amount
+      display 'short ' function trim(flour_deficit) 'g flour'
+   end-if.
+
+determine-next-slip-number.
+   *> resume numbering where the last run left off, so slips stay
+   *> unique across the whole day's runs instead of restarting at 1.
+   move zero to ws-slip-number.
+   open input reqslip-file.
+   if ws-reqslip-status = '00'
+      perform until exit
+         read reqslip-file
+            at end
+               exit perform
+         end-read
+         move rs-slip-number to ws-slip-number
+      end-perform
+      close reqslip-file
+   end-if.
+
+format-slip-date.
+   accept ws-slip-date-raw from date yyyymmdd.
+   string ws-slip-date-raw(1:4) '-' ws-slip-date-raw(5:2) '-' ws-slip-date-raw(7:2)
+      into ws-slip-date.
+
+write-requisition-slip.
+   add 1 to ws-slip-number.
+   perform format-slip-date.
+   open extend reqslip-file.
+   if ws-reqslip-status = '35'
+      open output reqslip-file
+   end-if.
+   if ws-reqslip-status not = '00'
+      display 'ERROR: requisition slip file could not be opened, status ' ws-reqslip-status
+      move 16 to return-code
+      goback
+   end-if.
+   move ws-slip-number         to rs-slip-number
+   move ws-slip-date           to rs-slip-date
+   move ws-station-id-current  to rs-station-id
+   move ws-eggs-needed-num     to rs-eggs-needed
+   move ' eggs'                to rs-eggs-label
+   move ws-flour-needed-num    to rs-flour-needed
+   move ' grams flour'         to rs-flour-label
+   move ws-milk-needed-num     to rs-milk-needed
+   move 'ml milk'              to rs-milk-label
+   write reqslip-rec.
+   close reqslip-file.
+   display 'Requisition slip #' function trim(rs-slip-number) ' printed for '
+      function trim(ws-station-id-current).
+
+populate-recipe-table.
+   move 'BLIN' to ws-recipe-id(1)
+   move 'Classic Blin'  to ws-recipe-name(1)
+   move 1   to ws-recipe-eggs-min(1)
+   move 200 to ws-recipe-milk-min(1)
+   move 100 to ws-recipe-flour-min(1)
+   move 4   to ws-recipe-yield(1)
+
+   move 'BLNI' to ws-recipe-id(2)
+   move 'Thick Blini'   to ws-recipe-name(2)
+   move 2   to ws-recipe-eggs-min(2)
+   move 150 to ws-recipe-milk-min(2)
+   move 150 to ws-recipe-flour-min(2)
+   move 3   to ws-recipe-yield(2)
+
+   move 'CRPE' to ws-recipe-id(3)
+   move 'Thin Crepe'    to ws-recipe-name(3)
+   move 1   to ws-recipe-eggs-min(3)
+   move 250 to ws-recipe-milk-min(3)
+   move 60  to ws-recipe-flour-min(3)
+   move 6   to ws-recipe-yield(3).
+
+select-recipe.
+   *> kitchen alternates recipes by day of week; BLINMAKER_RECIPE
+   *> lets a run be pinned to a specific recipe-id when needed.
+   move 'BLINMAKER_RECIPE' to ws-env-var-name.
+   display ws-env-var-name upon environment-name.
+   accept ws-selected-recipe from environment-value.
+   if ws-selected-recipe = spaces
+      accept ws-recipe-dow from day-of-week
+      evaluate ws-recipe-dow
+         when 2 when 4
+            move 'BLNI' to ws-selected-recipe
+         when 6 when 7
+            move 'CRPE' to ws-selected-recipe
+         when other
+            move 'BLIN' to ws-selected-recipe
+      end-evaluate
+   end-if.
+
+   set recipe-idx to 1
+   search ws-recipe-entry
+      at end
+         move 1 to recipe-idx
+      when ws-recipe-id(recipe-idx) = ws-selected-recipe
+         continue
+   end-search.
+
+   move ws-recipe-eggs-min(recipe-idx)  to eggs_min
+   move ws-recipe-milk-min(recipe-idx)  to milk_min
+   move ws-recipe-flour-min(recipe-idx) to flour_min
+   move ws-recipe-yield(recipe-idx)     to blin_yield
+   display 'Costing out recipe: ' function trim(ws-recipe-name(recipe-idx)).
+
+determine-run-mode.
+   *> a batch run can supply its numbers three ways, checked in order
+   *> of how specific/immediate they are: a PARM card beats a SYSIN
+   *> card beats the daily inventory file beats asking a human. the
+   *> inventory file is detected the same way SYSIN is - by whether
+   *> it's actually there to open - so dropping one off with no other
+   *> setup is enough to drive an unattended run.
+   move spaces to ws-parm.
+   if lk-parm-length > 0
+      move lk-parm-text(1:lk-parm-length) to ws-parm
+   end-if.
+   if ws-parm not = spaces
+      move 'PARM' to ws-run-mode
+   else
+      open input sysin-file
+      if ws-sysin-status = '00'
+         close sysin-file
+         move 'SYSIN' to ws-run-mode
+      else
+         open input inventory-file
+         if ws-inventory-status = '00'
+            close inventory-file
+            move 'BATCH' to ws-run-mode
+         else
+            move 'BLINMAKER_MODE' to ws-env-var-name
+            display ws-env-var-name upon environment-name
+            accept ws-run-mode from environment-value
+            if ws-run-mode not = 'BATCH' and ws-run-mode not = 'STATIONS'
+               move spaces to ws-run-mode
+            end-if
+         end-if
+      end-if
+   end-if.
+
+get-amounts-from-terminal.
+   move 'N' to ws-valid-entry
+   move zero to ws-retry-count
+   perform until ws-valid-entry = 'Y' or ws-retry-count >= ws-max-retries
+      display 'How many eggs you have?'
+      accept ws-input-buffer
+      add 1 to ws-retry-count
+      move function test-numval(ws-input-buffer) to ws-numval-check
+      if ws-numval-check not = 0
+         display 'That''s not a number - please enter a whole number of eggs.'
+      else
+         compute ws-numval-signed = function numval(ws-input-buffer)
+         if ws-numval-signed < 0
+            display 'That can''t be negative - please enter a whole number of eggs.'
+         else if ws-numval-signed > eggs-max-sane
+            display 'That''s too many eggs to be real - try again.'
+         else
+            move ws-numval-signed to eggs_amount
+            move 'Y' to ws-valid-entry
+         end-if
+      end-if
+   end-perform.
+   if ws-valid-entry not = 'Y'
+      display 'ERROR: too many bad egg entries, aborting run'
+      move 16 to return-code
+      goback
+   end-if.
+
+   move 'N' to ws-valid-entry
+   move zero to ws-retry-count
+   perform until ws-valid-entry = 'Y' or ws-retry-count >= ws-max-retries
+      display 'How much milk you have?'
+      accept ws-input-buffer
+      add 1 to ws-retry-count
+      move function test-numval(ws-input-buffer) to ws-numval-check
+      if ws-numval-check not = 0
+         display 'That''s not a number - please enter milliliters of milk.'
+      else
+         compute ws-numval-signed = function numval(ws-input-buffer)
+         if ws-numval-signed < 0
+            display 'That can''t be negative - please enter milliliters of milk.'
+         else if ws-numval-signed > milk-max-sane
+            display 'That''s too much milk to be real - try again.'
+         else
+            move ws-numval-signed to milk_amount
+            move 'Y' to ws-valid-entry
+         end-if
+      end-if
+   end-perform.
+   if ws-valid-entry not = 'Y'
+      display 'ERROR: too many bad milk entries, aborting run'
+      move 16 to return-code
+      goback
+   end-if.
+
+   move 'N' to ws-valid-entry
+   move zero to ws-retry-count
+   perform until ws-valid-entry = 'Y' or ws-retry-count >= ws-max-retries
+      display 'How much flour you have?'
+      accept ws-input-buffer
+      add 1 to ws-retry-count
+      move function test-numval(ws-input-buffer) to ws-numval-check
+      if ws-numval-check not = 0
+         display 'That''s not a number - please enter grams of flour.'
+      else
+         compute ws-numval-signed = function numval(ws-input-buffer)
+         if ws-numval-signed < 0
+            display 'That can''t be negative - please enter grams of flour.'
+         else if ws-numval-signed > flour-max-sane
+            display 'That''s too much flour to be real - try again.'
+         else
+            move ws-numval-signed to flour_amount
+            move 'Y' to ws-valid-entry
+         end-if
+      end-if
+   end-perform.
+   if ws-valid-entry not = 'Y'
+      display 'ERROR: too many bad flour entries, aborting run'
+      move 16 to return-code
+      goback
+   end-if.
+
+get-amounts-from-parm.
+   display 'Reading ingredient quantities from PARM..'
+   move spaces to ws-parm-eggs-text ws-parm-milk-text ws-parm-flour-text
+   unstring ws-parm delimited by ','
+      into ws-parm-eggs-text ws-parm-milk-text ws-parm-flour-text
+   end-unstring.
+
+   move ws-parm-eggs-text to ws-input-buffer
+   move eggs-max-sane     to ws-current-max-sane
+   perform validate-batch-number
+   if ws-batch-valid not = 'Y'
+      display 'ERROR: PARM eggs quantity is missing, not numeric, negative, or too large'
+      move 16 to return-code
+      goback
+   end-if
+   move ws-numval-signed to eggs_amount.
+
+   move ws-parm-milk-text to ws-input-buffer
+   move milk-max-sane     to ws-current-max-sane
+   perform validate-batch-number
+   if ws-batch-valid not = 'Y'
+      display 'ERROR: PARM milk quantity is missing, not numeric, negative, or too large'
+      move 16 to return-code
+      goback
+   end-if
+   move ws-numval-signed to milk_amount.
+
+   move ws-parm-flour-text to ws-input-buffer
+   move flour-max-sane     to ws-current-max-sane
+   perform validate-batch-number
+   if ws-batch-valid not = 'Y'
+      display 'ERROR: PARM flour quantity is missing, not numeric, negative, or too large'
+      move 16 to return-code
+      goback
+   end-if
+   move ws-numval-signed to flour_amount.
+
+validate-batch-number.
+   *> shared by every batch-input path that hands us a quantity as
+   *> text (PARM arrives that way, and it's the only path where an
+   *> unsigned receiving field would silently drop a leading '-'
+   *> instead of rejecting it) - works off ws-input-buffer/
+   *> ws-current-max-sane, same signed-numval check as the terminal
+   *> ACCEPT loops use.
+   move 'N' to ws-batch-valid.
+   move function test-numval(ws-input-buffer) to ws-numval-check.
+   if ws-numval-check not = 0
+      display 'ERROR: ' function trim(ws-input-buffer) ' is not a valid number'
+   else
+      compute ws-numval-signed = function numval(ws-input-buffer)
+      if ws-numval-signed < 0
+         display 'ERROR: negative quantities are not allowed'
+      else if ws-numval-signed > ws-current-max-sane
+         display 'ERROR: quantity is too large to be real'
+      else
+         move 'Y' to ws-batch-valid
+      end-if
+   end-if.
+
+validate-batch-ranges.
+   *> PARM validates each field as text before it ever reaches a
+   *> numeric PIC, but SYSIN and the inventory file land straight in
+   *> unsigned numeric fields off the FD, so they can't carry a sign -
+   *> all that's left to check here is the same sanity ceiling the
+   *> terminal and PARM paths enforce.
+   if eggs_amount > eggs-max-sane
+      display 'ERROR: eggs quantity is too large to be real'
+      move 16 to return-code
+   else if milk_amount > milk-max-sane
+      display 'ERROR: milk quantity is too large to be real'
+      move 16 to return-code
+   else if flour_amount > flour-max-sane
+      display 'ERROR: flour quantity is too large to be real'
+      move 16 to return-code
+   else
+      move zero to return-code
+   end-if.
+
+get-amounts-from-sysin.
+   display 'Reading ingredient quantities from SYSIN card..'
+   open input sysin-file
+   if ws-sysin-status not = '00'
+      display 'ERROR: SYSIN file could not be opened, status ' ws-sysin-status
+      move 16 to return-code
+      goback
+   end-if.
+   read sysin-file
+      at end
+         display 'ERROR: SYSIN card is empty'
+         move 16 to return-code
+         close sysin-file
+         goback
+   end-read.
+   move sysin-eggs-amount  to eggs_amount
+   move sysin-milk-amount  to milk_amount
+   move sysin-flour-amount to flour_amount
+   perform validate-batch-ranges.
+   if return-code not = zero
+      close sysin-file
+      goback
+   end-if.
+   close sysin-file.
+
+get-amounts-from-inventory.
+   display 'Reading inventory file for today''s stock counts..'
+   open input inventory-file
+   if ws-inventory-status not = '00'
+      display 'ERROR: inventory file could not be opened, status ' ws-inventory-status
+      move 16 to return-code
+      goback
+   end-if.
+   read inventory-file
+      at end
+         display 'ERROR: inventory file is empty'
+         move 16 to return-code
+         close inventory-file
+         goback
+   end-read.
+   move inv-eggs-amount  to eggs_amount
+   move inv-milk-amount  to milk_amount
+   move inv-flour-amount to flour_amount
+   perform validate-batch-ranges.
+   if return-code not = zero
+      close inventory-file
+      goback
+   end-if.
+   close inventory-file.
 
 end program blinmaker.
