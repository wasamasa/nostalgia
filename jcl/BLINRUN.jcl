@@ -0,0 +1,85 @@
+//BLINRUN  JOB (ACCTNO),'BLIN PRODUCTION RUN',
+//         CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* Overnight blin production run: cost out today's stock, archive
+//* the full audit log and requisition slip file to dated
+//* generations, then clear both back to empty so tomorrow's run
+//* starts a fresh accumulation instead of re-archiving today's
+//* records again tomorrow night.
+//*
+//* To restart after an abend (e.g. a bad SYSIN card in RUNBLIN),
+//* resubmit this same job with RESTART=stepname added to the JOB
+//* card - RESTART=ARCHIVE if RUNBLIN already completed and only
+//* the archives need to be redone, RESTART=CLEARLOG or
+//* RESTART=CLEARSLP if ARCHIVE already completed and only the
+//* matching file needs clearing, or leave RESTART off (or set it
+//* to RESTART=RUNBLIN) to redo the whole run from the top.
+//*
+//* RUNBLIN itself appends one AUDITLOG record and one REQSLIP
+//* record per station as it costs each one out, not as a single
+//* end-of-job commit - so a multi-station (STATIONS mode) run that
+//* abends partway through has already appended records for every
+//* station costed out before the abend. Resubmitting with RESTART
+//* off (or =RUNBLIN) reruns the whole station list and appends a
+//* second set of records for every station that made it through
+//* before, double-counting them in both files. Before restarting a
+//* STATIONS run that didn't reach the SYSOUT totals line, restore
+//* AUDITLOG and REQSLIP from last night's ARCHIVE/ARCHSLP
+//* generation (or manually trim the partial station records off
+//* the end) instead of just resubmitting from RUNBLIN.
+//*--------------------------------------------------------------
+//RUNBLIN  EXEC PGM=BLINMAKER
+//STEPLIB  DD DISP=SHR,DSN=PROD.BLIN.LOADLIB
+//INVNTRY  DD DISP=SHR,DSN=PROD.BLIN.INVENTORY
+//AUDITLOG DD DISP=MOD,DSN=PROD.BLIN.AUDITLOG,
+//         DCB=(RECFM=FB,LRECL=57)
+//REQSLIP  DD DISP=MOD,DSN=PROD.BLIN.REQSLIP,
+//         DCB=(RECFM=FB,LRECL=68)
+//*
+//* No SYSIN or PARM supplied here, so RUNBLIN reads PROD.BLIN.
+//* INVENTORY off the INVNTRY DD above - this is the unattended
+//* overnight path, driven off this morning's stockroom count with
+//* nobody standing by at a terminal. For a one-off manual rerun,
+//* either add PARM='eggs,milk,flour' to the EXEC statement above,
+//* or add a //SYSIN DD * card with the three quantities on it -
+//* either one is checked ahead of the inventory file.
+//SYSOUT   DD SYSOUT=*
+//*
+//ARCHIVE  EXEC PGM=IDCAMS,COND=(0,NE,RUNBLIN)
+//SYSPRINT DD SYSOUT=*
+//TODAY    DD DISP=SHR,DSN=PROD.BLIN.AUDITLOG
+//ARCHDD   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.BLIN.AUDITLOG.ARCHIVE(+1),
+//         LIKE=PROD.BLIN.AUDITLOG
+//SYSIN    DD *
+  REPRO INFILE(TODAY) OUTFILE(ARCHDD)
+/*
+//*
+//* Truncate AUDITLOG back to empty now that ARCHIVE has a copy of
+//* everything in it - SYSUT1 DUMMY means no records get copied in,
+//* so SYSUT2 ends up zero-length. Tomorrow's RUNBLIN step then
+//* appends (DISP=MOD) starting from an empty file again.
+//CLEARLOG EXEC PGM=IEBGENER,COND=(0,NE,ARCHIVE)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DUMMY
+//SYSUT2   DD DISP=OLD,DSN=PROD.BLIN.AUDITLOG
+//SYSIN    DD DUMMY
+//*
+//* REQSLIP gets the same archive/clear treatment as AUDITLOG above,
+//* so the kitchen's slip printout only ever shows today's stations
+//* and doesn't reprint every slip ever issued, night after night.
+//ARCHSLP  EXEC PGM=IDCAMS,COND=(0,NE,CLEARLOG)
+//SYSPRINT DD SYSOUT=*
+//TODAY    DD DISP=SHR,DSN=PROD.BLIN.REQSLIP
+//ARCHDD   DD DISP=(NEW,CATLG,DELETE),
+//         DSN=PROD.BLIN.REQSLIP.ARCHIVE(+1),
+//         LIKE=PROD.BLIN.REQSLIP
+//SYSIN    DD *
+  REPRO INFILE(TODAY) OUTFILE(ARCHDD)
+/*
+//*
+//CLEARSLP EXEC PGM=IEBGENER,COND=(0,NE,ARCHSLP)
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DUMMY
+//SYSUT2   DD DISP=OLD,DSN=PROD.BLIN.REQSLIP
+//SYSIN    DD DUMMY
