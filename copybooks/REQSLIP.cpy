@@ -0,0 +1,12 @@
+      *> REQSLIP - one requisition slip per station costed out, for the
+      *> kitchen staff to pull ingredients against
+       01  reqslip-rec.
+           05  rs-slip-number   pic 9(6).
+           05  rs-slip-date     pic x(10).
+           05  rs-station-id    pic x(10).
+           05  rs-eggs-needed   pic z(4)9.
+           05  rs-eggs-label    pic x(6)  value ' eggs'.
+           05  rs-flour-needed  pic z(4)9.
+           05  rs-flour-label   pic x(13) value ' grams flour'.
+           05  rs-milk-needed   pic z(4)9.
+           05  rs-milk-label    pic x(8)  value 'ml milk'.
