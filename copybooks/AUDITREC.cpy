@@ -0,0 +1,12 @@
+      *> AUDITREC - one line per station costed out, appended to the
+      *> audit log (single-station runs log under station id 'MAIN')
+       01  audit-rec.
+           05  audit-date          pic x(8).
+           05  audit-time          pic x(8).
+           05  audit-operator      pic x(8).
+           05  audit-station-id    pic x(10).
+           05  audit-eggs-amount   pic 9(3).
+           05  audit-milk-amount   pic 9(5).
+           05  audit-flour-amount  pic 9(5).
+           05  audit-blin-amount   pic 9(5).
+           05  audit-limiting-item pic x(5).
