@@ -0,0 +1,5 @@
+      *> STATION - one prep station's ingredient stock for a run
+           10  station-id     pic x(10).
+           10  station-eggs   pic 9(3).
+           10  station-milk   pic 9(5).
+           10  station-flour  pic 9(5).
