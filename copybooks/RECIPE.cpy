@@ -0,0 +1,7 @@
+      *> RECIPE - per-recipe ingredient ratio, one batch unit's worth
+           10  recipe-id          pic x(4).
+           10  recipe-name        pic x(20).
+           10  recipe-eggs-min    pic 9(3).
+           10  recipe-milk-min    pic 9(5).
+           10  recipe-flour-min   pic 9(5).
+           10  recipe-yield       pic 9(3).
